@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: Tom Zuurbier
+      * Date: 2026
+      * Purpose: Check whether a word is on the accepted-guess list
+      *          for the NYT Wordle puzzle (request 004). This is a
+      *          much larger (~12000 word) dictionary than the 2315
+      *          official answers in COBOL.WORDLY, so it lives in its
+      *          own table and its own small lookup program.
+      * Expects: CREATE TABLE COBOL.WORDLY_GUESSES
+      *            (WORD CHAR(5) NOT NULL)
+      *          loaded with the full accepted-guess word list.
+      * Requires: wordl.o
+      * Tectonics: cob2
+      * Compiler: IBM Cobol for Linux 1.2.0
+      * How to compile:
+      * 1. cob2 -I$HOME/sqllib/include/cobol_a -L$HOME/sqllib/lib32
+      *        -ldb2 guesschk.cob -qsql -q32 -qNODYNAM -c
+      * 2. cob2 wordl.o dbquery.o guesschk.o -q32
+      *        -I$HOME/sqllib/include/cobol_a -L$HOME/sqllib/lib32
+      *        -ldb2
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      * force a subprogram into its initial state each time it is called
+      * by including the IS INITIAL clause in the PROGRAM-ID.
+       PROGRAM-ID. GUESSCHK IS INITIAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-------------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WORD-INPUT          PIC X(5).
+       01  WS-GUESS-COUNT      PIC 9(5) VALUE ZERO.
+      *-----------------------------------------------------------
+      *SUPPORTING DATA STRUCTURES FOR DB2 ACCESS
+      *-----------------------------------------------------------
+           EXEC SQL
+            INCLUDE SQLCA
+           END-EXEC.
+      *-----------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------
+       01  LS-WORD-INPUT       PIC X(5).
+       01  LS-FOUND-FLAG       PIC X(1).
+
+       PROCEDURE DIVISION USING LS-WORD-INPUT, LS-FOUND-FLAG.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM C010-INIT
+           PERFORM C020-LOOKUP
+           PERFORM C999-EXIT
+           GOBACK
+           .
+
+       C010-INIT.
+           MOVE LS-WORD-INPUT TO WORD-INPUT
+           MOVE "N" TO LS-FOUND-FLAG
+           MOVE ZERO TO WS-GUESS-COUNT
+           .
+
+       C020-LOOKUP.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-GUESS-COUNT
+              FROM COBOL.WORDLY_GUESSES
+              WHERE WORD = :WORD-INPUT
+           END-EXEC.
+           IF SQLCODE EQUAL TO ZERO AND WS-GUESS-COUNT > 0
+               MOVE "Y" TO LS-FOUND-FLAG
+           ELSE
+               MOVE "N" TO LS-FOUND-FLAG
+           END-IF
+           .
+
+       C999-EXIT.
+      * The EXIT PROGRAM statement specifies the end of a called
+      * program and returns control to the calling program.
+           EXIT PROGRAM.
+       END PROGRAM GUESSCHK.
