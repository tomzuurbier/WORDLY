@@ -3,6 +3,11 @@
       * Date: November 2024
       * Purpose: To lookup candidates for the NYT Wordle puzzle.
       * Requires: wordl.o
+      * Request 002 expects a history table alongside COBOL.WORDLY:
+      *   CREATE TABLE COBOL.WORDLY_HISTORY
+      *     (WORD CHAR(5) NOT NULL, DATE_PLAYED DATE NOT NULL)
+      * one row per NYT answer already used, so retired answers
+      * drop out of the candidate list by default.
       * Tectonics: cob2
       * Compiler: IBM Cobol for Linux 1.2.0
       * How to compile:
@@ -22,36 +27,61 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
-      *FILE-CONTROL.
-      *     SELECT WORDFIL ASSIGN TO ".\data\wordlist.dat"
-      *     ORGANIZATION IS LINE SEQUENTIAL
-      *     ACCESS IS SEQUENTIAL
-      *     FILE STATUS IS FS-WORDFIL-STATUS.
+      *-----------------------------------------------------------*
+      * WORDFIL - request 006. Logs every matched word to a line
+      * -sequential file instead of just DISPLAY, so a batch run
+      * (request 005) leaves a durable result set behind.
+      *-----------------------------------------------------------*
+       FILE-CONTROL.
+            SELECT WORDFIL ASSIGN TO "WORDRES"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS FS-WORDFIL-STATUS.
 
       *-------------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       
+
        FILE SECTION.
       *-----------------------
-      * FD WORDFIL.
-      *COPY WORDFIL REPLACING ==(PREF)== BY ==FD-WORDFIL==.
-      * COPY filestat2  REPLACING ==(PREF)== BY ==FS-WORDFIL==.
+       FD  WORDFIL
+           LABEL RECORDS ARE STANDARD.
+       01  WORDFIL-RECORD.
+           05  WF-PATTERN          PIC X(5).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  WF-TIMESTAMP        PIC X(26).
+           05  FILLER              PIC X(1) VALUE SPACE.
+           05  WF-WORD             PIC X(5).
 
        WORKING-STORAGE SECTION.
       *-----------------------
       *-----------------------------------------------------------*
       * Import copybooks definitions
       *-----------------------------------------------------------*
-      *COPY FILESTAT  REPLACING ==(PREF)== BY ==FS-WORDFIL==.
-      * 01 FS-WORDFIL-STATUS PIC X(2) VALUE '00'.
-       01 LS-COUNT-FIELDS.
-          05 LS-WORD-ENTRY-COUNT PIC S9(4).
+       01  FS-WORDFIL-STATUS       PIC X(2) VALUE "00".
+           88  WORDFIL-OK                  VALUE "00".
+       01  WS-SEARCH-TIMESTAMP     PIC X(26) VALUE SPACES.
+      *-----------------------------------------------------------*
+      * Explicit DB2 CONNECT with retry - request 008.
+      *-----------------------------------------------------------*
+       01  WS-CONNECT-ATTEMPTS     PIC 9(1) VALUE ZERO.
+       01  WS-CONNECT-MAX          PIC 9(1) VALUE 3.
+       01  WS-CONNECT-OK           PIC X(1) VALUE "N".
+           88  CONNECT-SUCCESSFUL          VALUE "Y".
+       01  WS-WAIT-COUNTER         PIC 9(7) VALUE ZERO.
+      *    LS-COUNT-FIELDS / LS-WORD-ENTRY-COUNT moved to the
+      *    LINKAGE SECTION - request 009 wires it up as the
+      *    OCCURS DEPENDING ON object for LS-DB-RET-SET.
 
       *===========================================================
        01  SEARCHFIELD-COUNT   PIC S9(2).
        01  LS-FETCH-COUNTER    PIC 9(4) value zero.
-       77  WS-FETCH-COUNTER    PIC x(4) value zero.
+      *    Wide enough to hold a COUNT(*) bigger than LS-DB-RET-NR's
+      *    9(4) can ever take - request 009's overflow check needs
+      *    the true count to compare against 9999, not a value
+      *    already truncated down to 4 digits.
+       77  WS-FETCH-COUNTER    PIC x(9) value zero.
+       77  WS-FETCH-COUNT-NUM  PIC 9(9) value zero.
       *77  WS-FETCH-COUNTER-I  redefines WS-FETCH-COUNTER PIC 9(4).
 
        01  WORD-TABLE.
@@ -67,6 +97,37 @@
       
        01   WORD-INPUT       PIC X(5).
 
+      *-----------------------------------------------------------*
+      * Grey-tile (eliminated) letters - request 000.
+      * DECLARE WORDCURS only accepts literal-subscripted host
+      * variables, so we carry a fixed 8-slot table of NOT LIKE
+      * masks built in B010-DBINIT. Unused slots are forced to
+      * "00000", which cannot match a 5-letter WORD and so never
+      * excludes anything.
+      *-----------------------------------------------------------*
+       01  WS-EXCL-PATTERNS.
+           05  WS-EXCL-PATTERN     PIC X(5) OCCURS 8
+                                    VALUE "00000".
+
+      *-----------------------------------------------------------*
+      * Yellow-tile (wrong position) letters - request 001.
+      * Fixed 5-slot pair of masks built in B017-BUILDYELLOW:
+      *   WS-YELLOW-POSMASK   - NOT LIKE mask, letter pinned to the
+      *                         wrong slot ("_" elsewhere); inactive
+      *                         slots default to "00000" (never
+      *                         matches, so NOT LIKE is always true).
+      *   WS-YELLOW-CONTAINS  - LIKE mask requiring the letter
+      *                         appear somewhere; inactive slots
+      *                         default to "%%%%%" (matches
+      *                         anything, always true).
+      *-----------------------------------------------------------*
+       01  WS-YELLOW-POSMASKS.
+           05  WS-YELLOW-POSMASK   PIC X(5) OCCURS 5
+                                    VALUE "00000".
+       01  WS-YELLOW-CONTAINS-MASKS.
+           05  WS-YELLOW-CONTAINS  PIC X(5) OCCURS 5
+                                    VALUE "%%%%%".
+
       *Host Structure for the WORD table
        01 WORDLY-TABLE.
          05 WORD-ROW     PIC X(5).
@@ -79,10 +140,30 @@
       * copy "sql.cbl".
       * copy "sqlca.cbl".
            EXEC SQL
-            DECLARE WORDCURS CURSOR FOR 
+            DECLARE WORDCURS CURSOR FOR
                SELECT WORD
                FROM COBOL.WORDLY
                WHERE WORD LIKE :WORD-INPUT
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(1)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(2)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(3)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(4)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(5)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(6)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(7)
+                 AND WORD NOT LIKE :WS-EXCL-PATTERN(8)
+                 AND WORD NOT LIKE :WS-YELLOW-POSMASK(1)
+                 AND WORD LIKE :WS-YELLOW-CONTAINS(1)
+                 AND WORD NOT LIKE :WS-YELLOW-POSMASK(2)
+                 AND WORD LIKE :WS-YELLOW-CONTAINS(2)
+                 AND WORD NOT LIKE :WS-YELLOW-POSMASK(3)
+                 AND WORD LIKE :WS-YELLOW-CONTAINS(3)
+                 AND WORD NOT LIKE :WS-YELLOW-POSMASK(4)
+                 AND WORD LIKE :WS-YELLOW-CONTAINS(4)
+                 AND WORD NOT LIKE :WS-YELLOW-POSMASK(5)
+                 AND WORD LIKE :WS-YELLOW-CONTAINS(5)
+                 AND (:LS-INCLUDE-PLAYED = 'Y' OR WORD NOT IN
+                     (SELECT WORD FROM COBOL.WORDLY_HISTORY))
            END-EXEC.
        01 PASSWD       PIC X(19) VALUE "XXXXXXXXXXXXX".
        77 errloc          pic x(80).
@@ -102,25 +183,61 @@
        LINKAGE SECTION.
       *-----------------------------------------------------------
        01  LS-SEARCHFIELD              PIC X(5).
-       
+
+      *    Grey-tile (eliminated) letters - request 000.
+       01  LS-EXCLUDE-LETTERS          PIC X(8).
+       01  LS-EXCLUDE-COUNT            PIC 9(2).
+
+      *    Yellow-tile (wrong position) letters - request 001.
+       01  LS-YELLOW-TABLE.
+           05  LS-YELLOW-ENTRY          OCCURS 5 TIMES.
+               10  LS-YELLOW-LETTER     PIC X(1).
+               10  LS-YELLOW-POSITION   PIC 9(1).
+       01  LS-YELLOW-COUNT              PIC 9(1).
+
+      *    Previously-used NYT answers - request 002.
+       01  LS-INCLUDE-PLAYED            PIC X(1).
+
+       01  LS-COUNT-FIELDS.
+           05  LS-WORD-ENTRY-COUNT     PIC 9(4).
+
       *77  LS-DB-RET-SET-INDEX INDEX.
        01  LS-DB-RET-SET.
-      *    05  LS-FETCHED-WORD PIC X(5) occurs 1 TO 2315 times
-           05  LS-FETCHED-WORD         PIC X(5) occurs 2315 times
+           05  LS-FETCHED-WORD         PIC X(5)
+                OCCURS 0 TO 9999 TIMES
+                DEPENDING ON LS-WORD-ENTRY-COUNT
                 INDEXED BY LS-DB-RET-SET-INDEX.
        01  LS-DB-RET-NR                PIC 9(4) VALUE zero.
       *77  LS-DB-RET-SET-INDEX INDEX.
-       
-       PROCEDURE DIVISION USING LS-SEARCHFIELD, LS-DB-RET-SET, 
-           LS-DB-RET-NR.
+
+      *    Explicit DB2 CONNECT with retry - request 008. Tells the
+      *    caller whether B020-CONNECTDB actually got a connection,
+      *    so it can avoid trusting downstream results (e.g. a
+      *    guesschk lookup) that depend on the same connection.
+       01  LS-CONNECT-STATUS           PIC X(1).
+
+       PROCEDURE DIVISION USING LS-SEARCHFIELD,
+           LS-EXCLUDE-LETTERS, LS-EXCLUDE-COUNT,
+           LS-YELLOW-TABLE, LS-YELLOW-COUNT, LS-INCLUDE-PLAYED,
+           LS-COUNT-FIELDS, LS-DB-RET-SET, LS-DB-RET-NR,
+           LS-CONNECT-STATUS.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
            PERFORM B010-DBINIT
-      *    PERFORM B020-CONNECTDB
-           PERFORM B030-QUERY-RECORD-COUNT
-           PERFORM B025-CREATECURSOR
-           PERFORM B035-FETCH UNTIL END-OF-WORDLIST
-               WITH TEST BEFORE
+           PERFORM B012-OPENRESULTS
+           PERFORM B015-BUILDEXCLUDES
+           PERFORM B017-BUILDYELLOW
+           PERFORM B020-CONNECTDB
+           IF CONNECT-SUCCESSFUL
+               PERFORM B030-QUERY-RECORD-COUNT
+               PERFORM B025-CREATECURSOR
+               PERFORM B035-FETCH UNTIL END-OF-WORDLIST
+                   OR LS-DB-RET-SET-INDEX > 9999
+                   WITH TEST BEFORE
+           ELSE
+               MOVE ZERO TO LS-DB-RET-NR
+               MOVE ZERO TO LS-WORD-ENTRY-COUNT
+           END-IF
       *    PERFORM B040-DISCONNECTDB
            PERFORM B999-EXIT
            GOBACK
@@ -128,7 +245,7 @@
 
        B010-DBINIT.
       *    DISPLAY "In B010-DBINIT"
-      *    DISPLAY "Enter search word and press enter: " 
+      *    DISPLAY "Enter search word and press enter: "
       *     with no advancing
       *    ACCEPT WORD-INPUT
       *    DISPLAY "Search for: " LS-SEARCHFIELD
@@ -136,22 +253,107 @@
       *    MOVE "abcde" to LS-DB-RET-SET
            MOVE LS-SEARCHFIELD TO WORD-INPUT
            SET LS-DB-RET-SET-INDEX TO 1
+           MOVE FUNCTION CURRENT-DATE TO WS-SEARCH-TIMESTAMP
            .
 
-       B020-CONNECTDB.
-      *     DISPLAY "In B020-CONNECTDB"
-
-           EXEC SQL 
-              CONNECT TO COBOLDB USER db2inst1 
-              USING PASSWD
-           END-EXEC.
-           IF SQLCODE EQUAL TO zero
-               DISPLAY "CONNECTED"
-           ELSE
-               DISPLAY "Cannot Connect!  (SQLCODE: " SQLCODE ")"
+       B012-OPENRESULTS.
+      *    WORDFIL results log - request 006. EXTEND so repeated
+      *    searches in one run append instead of overwriting.
+           OPEN EXTEND WORDFIL
+           IF NOT WORDFIL-OK
+               OPEN OUTPUT WORDFIL
+           END-IF
+           IF NOT WORDFIL-OK
+               DISPLAY "Unable to open WORDRES, status "
+                   FS-WORDFIL-STATUS
            END-IF
-          
+           .
+
+       B015-BUILDEXCLUDES.
+      *    Grey-tile (eliminated) letters - request 000.
+      *    Fill the fixed 8-slot NOT LIKE mask table. Slots beyond
+      *    LS-EXCLUDE-COUNT stay at their "00000" no-op value.
+           MOVE "00000" TO WS-EXCL-PATTERN(1) WS-EXCL-PATTERN(2)
+               WS-EXCL-PATTERN(3) WS-EXCL-PATTERN(4)
+               WS-EXCL-PATTERN(5) WS-EXCL-PATTERN(6)
+               WS-EXCL-PATTERN(7) WS-EXCL-PATTERN(8)
+           PERFORM VARYING LS-FETCH-COUNTER FROM 1 BY 1
+               UNTIL LS-FETCH-COUNTER > LS-EXCLUDE-COUNT
+               OR LS-FETCH-COUNTER > 8
+               STRING "%" DELIMITED BY SIZE
+                   LS-EXCLUDE-LETTERS(LS-FETCH-COUNTER:1)
+                       DELIMITED BY SIZE
+                   "%%%" DELIMITED BY SIZE
+                   INTO WS-EXCL-PATTERN(LS-FETCH-COUNTER)
+           END-PERFORM
+           MOVE 1 TO LS-FETCH-COUNTER
+           .
+
+       B017-BUILDYELLOW.
+      *    Yellow-tile (wrong position) letters - request 001.
+      *    Fill the fixed 5-slot position/contains mask pair. Slots
+      *    beyond LS-YELLOW-COUNT stay at their no-op values.
+           MOVE "00000" TO WS-YELLOW-POSMASK(1) WS-YELLOW-POSMASK(2)
+               WS-YELLOW-POSMASK(3) WS-YELLOW-POSMASK(4)
+               WS-YELLOW-POSMASK(5)
+           MOVE "%%%%%" TO WS-YELLOW-CONTAINS(1) WS-YELLOW-CONTAINS(2)
+               WS-YELLOW-CONTAINS(3) WS-YELLOW-CONTAINS(4)
+               WS-YELLOW-CONTAINS(5)
+           PERFORM VARYING LS-FETCH-COUNTER FROM 1 BY 1
+               UNTIL LS-FETCH-COUNTER > LS-YELLOW-COUNT
+               OR LS-FETCH-COUNTER > 5
+               MOVE "_____" TO WS-YELLOW-POSMASK(LS-FETCH-COUNTER)
+               MOVE LS-YELLOW-LETTER(LS-FETCH-COUNTER)
+                   TO WS-YELLOW-POSMASK(LS-FETCH-COUNTER)
+                       (LS-YELLOW-POSITION(LS-FETCH-COUNTER):1)
+               STRING "%" DELIMITED BY SIZE
+                   LS-YELLOW-LETTER(LS-FETCH-COUNTER)
+                       DELIMITED BY SIZE
+                   "%%%" DELIMITED BY SIZE
+                   INTO WS-YELLOW-CONTAINS(LS-FETCH-COUNTER)
+           END-PERFORM
+           MOVE 1 TO LS-FETCH-COUNTER
+           .
+
+       B020-CONNECTDB.
+      *    Explicit DB2 CONNECT - request 008. Retries a few times
+      *    with a short pause before giving up, instead of letting
+      *    B025-CREATECURSOR open a cursor against no connection.
+           MOVE "N" TO WS-CONNECT-OK
+           PERFORM VARYING WS-CONNECT-ATTEMPTS FROM 1 BY 1
+               UNTIL WS-CONNECT-ATTEMPTS > WS-CONNECT-MAX
+                   OR CONNECT-SUCCESSFUL
+               EXEC SQL
+                  CONNECT TO COBOLDB USER db2inst1
+                  USING PASSWD
+               END-EXEC
+               IF SQLCODE EQUAL TO zero
+                   MOVE "Y" TO WS-CONNECT-OK
+                   DISPLAY "CONNECTED"
+               ELSE
+                   DISPLAY "Cannot connect (attempt "
+                       WS-CONNECT-ATTEMPTS " of " WS-CONNECT-MAX
+                       "), SQLCODE: " SQLCODE
+                   IF WS-CONNECT-ATTEMPTS < WS-CONNECT-MAX
+                       PERFORM B022-WAITRETRY
+                   END-IF
+               END-IF
       *    call "checkerr" using SQLCA errloc.
+           END-PERFORM
+           IF NOT CONNECT-SUCCESSFUL
+               DISPLAY "Unable to connect to COBOLDB after "
+                   WS-CONNECT-MAX " attempts - aborting search"
+           END-IF
+           MOVE WS-CONNECT-OK TO LS-CONNECT-STATUS
+           .
+
+       B022-WAITRETRY.
+      *    No portable SLEEP verb in this dialect - a short spin
+      *    loop stands in for the pause between CONNECT retries.
+           PERFORM VARYING WS-WAIT-COUNTER FROM 1 BY 1
+               UNTIL WS-WAIT-COUNTER > 5000000
+               CONTINUE
+           END-PERFORM
            .
 
        B025-CREATECURSOR.
@@ -165,23 +367,63 @@
        B030-QUERY-RECORD-COUNT.
       *    DISPLAY "In BB030-QUERY-RECORD-COUNT"
            EXEC SQL
-              SELECT count(WORD) 
+              SELECT count(WORD)
               INTO :WS-FETCH-COUNTER
               FROM COBOL.WORDLY
               WHERE WORD LIKE :WORD-INPUT
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(1)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(2)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(3)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(4)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(5)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(6)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(7)
+                AND WORD NOT LIKE :WS-EXCL-PATTERN(8)
+                AND WORD NOT LIKE :WS-YELLOW-POSMASK(1)
+                AND WORD LIKE :WS-YELLOW-CONTAINS(1)
+                AND WORD NOT LIKE :WS-YELLOW-POSMASK(2)
+                AND WORD LIKE :WS-YELLOW-CONTAINS(2)
+                AND WORD NOT LIKE :WS-YELLOW-POSMASK(3)
+                AND WORD LIKE :WS-YELLOW-CONTAINS(3)
+                AND WORD NOT LIKE :WS-YELLOW-POSMASK(4)
+                AND WORD LIKE :WS-YELLOW-CONTAINS(4)
+                AND WORD NOT LIKE :WS-YELLOW-POSMASK(5)
+                AND WORD LIKE :WS-YELLOW-CONTAINS(5)
+                AND (:LS-INCLUDE-PLAYED = 'Y' OR WORD NOT IN
+                    (SELECT WORD FROM COBOL.WORDLY_HISTORY))
            END-EXEC.
       *    call "checkerr" using SQLCA errloc.
            IF SQLCODE EQUAL TO zero
       *        DISPLAY WS-FETCH-COUNTER
       *        DISPLAY WS-FETCH-COUNTER-I
-               continue
+      *        To Convert WS-FETCH-COUNTER Alhanumeric field to
+      *        Numeric.
+               COMPUTE WS-FETCH-COUNT-NUM =
+                   FUNCTION NUMVAL(WS-FETCH-COUNTER)
+      *        LS-WORD-ENTRY-COUNT drives the OCCURS DEPENDING ON for
+      *        LS-DB-RET-SET - request 009. Cap it at the table's
+      *        upper bound so a very loose pattern can't overflow the
+      *        fetch loop; B035-FETCH stops once the cap is reached.
+      *        Compared before anything is moved into the 9(4)
+      *        LS-DB-RET-NR, so a real count over 9999 is still
+      *        caught instead of silently wrapping.
+               IF WS-FETCH-COUNT-NUM > 9999
+                   DISPLAY "Too many matches (" WS-FETCH-COUNT-NUM
+                       "), narrow your search"
+                   MOVE 9999 TO LS-DB-RET-NR
+               ELSE
+                   MOVE WS-FETCH-COUNT-NUM TO LS-DB-RET-NR
+               END-IF
+               MOVE LS-DB-RET-NR TO LS-WORD-ENTRY-COUNT
            ELSE
+      *        The COUNT query itself failed (e.g. the dictionary is
+      *        large enough to overflow DB2's own count host
+      *        variable) - report it plainly instead of falling
+      *        through to a COMPUTE against a stale WS-FETCH-COUNTER.
                DISPLAY "Not Found!  (SQLCODE: " SQLCODE ")"
+               MOVE ZERO TO LS-DB-RET-NR
+               MOVE ZERO TO LS-WORD-ENTRY-COUNT
            END-IF
-      *    MOVE WS-FETCH-COUNTER-I TO LS-DB-RET-NR
-      *    MOVE WS-FETCH-COUNTER TO LS-DB-RET-NR
-      *    To Convert WS-FETCH-COUNTER Alhanumeric field to Numeric.
-           COMPUTE LS-DB-RET-NR = FUNCTION NUMVAL(WS-FETCH-COUNTER)
            .
 
        B035-FETCH.
@@ -203,6 +445,12 @@
                    MOVE WORD-ROW TO LS-FETCHED-WORD(LS-DB-RET-SET-INDEX)
       *            ADD 1 TO LS-DB-RET-NR
       *            DISPLAY "Counter value: " LS-DB-RET-NR
+                   IF WORDFIL-OK
+                       MOVE LS-SEARCHFIELD TO WF-PATTERN
+                       MOVE WS-SEARCH-TIMESTAMP TO WF-TIMESTAMP
+                       MOVE WORD-ROW TO WF-WORD
+                       WRITE WORDFIL-RECORD
+                   END-IF
                    SET LS-DB-RET-SET-INDEX UP BY 1
                    MOVE 'N' TO VALID-CURSOR-SW
             else
@@ -214,11 +462,20 @@
            DISPLAY "In B040-DISCONNECTDB"
            .
        B999-EXIT.
-           EXEC SQL
-              CLOSE WORDCURS
-           END-EXEC.
-           IF SQLCODE NOT = 0
-               MOVE 'N' TO VALID-CURSOR-SW
+      *    The cursor was only ever opened when B020-CONNECTDB
+      *    succeeded (request 008) - closing it otherwise would
+      *    fail with SQLCODE -501 (cursor not open).
+           IF CONNECT-SUCCESSFUL
+               EXEC SQL
+                  CLOSE WORDCURS
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE 'N' TO VALID-CURSOR-SW
+               END-IF
+           END-IF
+           IF WORDFIL-OK
+               CLOSE WORDFIL
+           END-IF
            .
       * The EXIT PROGRAM statement specifies the end of a called 
       * program and returns control to the calling program.    
