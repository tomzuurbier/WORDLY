@@ -7,7 +7,7 @@
       * Compiler: IBM Cobol for Linux 1.2.0
       * How to compile:
       * 1. cob2 -I ./copybooks wordl.cob -q32  -qNODYNAM -c
-      * 2. cob2 wordl.o dbquery.o -q32 -I$HOME/sqllib/include/cobol_a 
+      * 2. cob2 wordl.o dbquery.o -q32 -I$HOME/sqllib/include/cobol_a
       *        -L$HOME/sqllib/lib32 -ldb2
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -18,13 +18,47 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
-     
+      *-----------------------------------------------------------*
+      * Batch mode - request 005. One fixed-format record per
+      * search: pattern, exclude letters, yellow pairs, include
+      * -played flag, so a whole session can run unattended from a
+      * sequential file (e.g. submitted from a JCL job).
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      * Audit log - request 007. One line per search (pattern and
+      * hit count), so later reporting can spot zero-hit searches
+      * and common patterns.
+      *-----------------------------------------------------------*
+       FILE-CONTROL.
+           SELECT OPTIONAL BATCHFIL ASSIGN TO "WORDBATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHFIL-STATUS.
+           SELECT OPTIONAL AUDITFIL ASSIGN TO "WORDAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITFIL-STATUS.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
-    
+       FD  BATCHFIL
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-RECORD.
+           05  BATCH-PATTERN           PIC X(5).
+           05  BATCH-EXCLUDE           PIC X(8).
+           05  BATCH-YELLOW            PIC X(10).
+           05  BATCH-INCLUDE-PLAYED    PIC X(1).
+
+       FD  AUDITFIL
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC X(26).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AU-PATTERN              PIC X(5).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AU-HITCOUNT             PIC 9(4).
+
        WORKING-STORAGE SECTION.
       *-----------------------
       *-----------------------------------------------------------*
@@ -34,12 +68,14 @@
            05 WTABLE-EOF-SWITCH    PIC X   VALUE "N".
                88 WTABLE-EOF               VALUE "Y".
        01 COUNT-FIELDS.
-          05 WORD-ENTRY-COUNT PIC S9(4).
+          05 WORD-ENTRY-COUNT PIC 9(4).
        01  WS-LOOP-COUNTER PIC 9(4) value zero.
        01 DB-RET-SET.
-           05  FETCHED-WORD PIC X(5) occurs 2315
+           05  FETCHED-WORD PIC X(5)
+                                     OCCURS 0 TO 9999 TIMES
+                                     DEPENDING ON WORD-ENTRY-COUNT
                                      indexed by WS-DB-RET-SET-INDEX.
-                                  
+
        01  DB-RET-NR                 PIC 9(4) VALUE zero.
        01  SEARCHFIELD        PIC X(5).
        01  CONTFIELD           PIC X value "y".
@@ -52,65 +88,409 @@
        01  INPUTDUMMY      PIC X.
       *===========================================================
        01  SEARCHFIELD-COUNT   PIC S9(2).
+      *-----------------------------------------------------------*
+      * Grey-tile (eliminated) letters - request 000.
+      * Collected as a loose string of up to 8 letters and handed
+      * to DBQUERY as a fixed set of NOT LIKE slots.
+      *-----------------------------------------------------------*
+       01  WS-EXCLUDE-LETTERS  PIC X(8) VALUE SPACES.
+       01  WS-EXCLUDE-COUNT    PIC 9(2) VALUE ZERO.
+      *-----------------------------------------------------------*
+      * Yellow tiles (in the word, wrong position) - request 001.
+      * Entered as letter+position pairs packed into one string,
+      * e.g. "e3t5" means E is not in slot 3 but T is not in slot 5.
+      *-----------------------------------------------------------*
+       01  WS-YELLOW-INPUT     PIC X(10) VALUE SPACES.
+       01  WS-YELLOW-TABLE.
+           05  WS-YELLOW-ENTRY OCCURS 5 TIMES.
+               10  WS-YELLOW-LETTER    PIC X(1).
+               10  WS-YELLOW-POSITION  PIC 9(1).
+       01  WS-YELLOW-COUNT     PIC 9(1) VALUE ZERO.
+       01  WS-YELLOW-INDEX     PIC 9(1) VALUE ZERO.
+       01  WS-YELLOW-OFFSET    PIC 9(2) VALUE ZERO.
+      *-----------------------------------------------------------*
+      * Previously-used NYT answers - request 002.
+      * The NYT never repeats an answer, so by default DBQUERY
+      * filters out anything already marked played in
+      * COBOL.WORDLY_HISTORY.
+      *-----------------------------------------------------------*
+       01  WS-INCLUDE-PLAYED   PIC X(1) VALUE "N".
+      *-----------------------------------------------------------*
+      * Letter-frequency ranking - request 003.
+      * WS-SCORE-TABLE tracks one score per FETCHED-WORD entry; the
+      * two tables are bubble-sorted together (descending score) in
+      * A045-SCORE-RESULTS so the most useful guess floats to the
+      * top instead of DB2's storage order.
+      *-----------------------------------------------------------*
+       01  WS-SCORE-TABLE.
+           05  WS-SCORE            PIC 9(3)
+                                    OCCURS 0 TO 9999 TIMES
+                                    DEPENDING ON WORD-ENTRY-COUNT.
+       01  WS-LETTER-FREQ-VALUES.
+           05  FILLER PIC 9(2) VALUE 08.    *> a
+           05  FILLER PIC 9(2) VALUE 01.    *> b
+           05  FILLER PIC 9(2) VALUE 03.    *> c
+           05  FILLER PIC 9(2) VALUE 04.    *> d
+           05  FILLER PIC 9(2) VALUE 13.    *> e
+           05  FILLER PIC 9(2) VALUE 02.    *> f
+           05  FILLER PIC 9(2) VALUE 02.    *> g
+           05  FILLER PIC 9(2) VALUE 06.    *> h
+           05  FILLER PIC 9(2) VALUE 07.    *> i
+           05  FILLER PIC 9(2) VALUE 00.    *> j
+           05  FILLER PIC 9(2) VALUE 01.    *> k
+           05  FILLER PIC 9(2) VALUE 04.    *> l
+           05  FILLER PIC 9(2) VALUE 02.    *> m
+           05  FILLER PIC 9(2) VALUE 07.    *> n
+           05  FILLER PIC 9(2) VALUE 08.    *> o
+           05  FILLER PIC 9(2) VALUE 02.    *> p
+           05  FILLER PIC 9(2) VALUE 00.    *> q
+           05  FILLER PIC 9(2) VALUE 06.    *> r
+           05  FILLER PIC 9(2) VALUE 06.    *> s
+           05  FILLER PIC 9(2) VALUE 09.    *> t
+           05  FILLER PIC 9(2) VALUE 03.    *> u
+           05  FILLER PIC 9(2) VALUE 01.    *> v
+           05  FILLER PIC 9(2) VALUE 02.    *> w
+           05  FILLER PIC 9(2) VALUE 00.    *> x
+           05  FILLER PIC 9(2) VALUE 02.    *> y
+           05  FILLER PIC 9(2) VALUE 00.    *> z
+       01  WS-LETTER-FREQ REDEFINES WS-LETTER-FREQ-VALUES.
+           05  WS-LETTER-SCORE     PIC 9(2) OCCURS 26.
+       01  WS-LETTER-INDEX         PIC 9(2) VALUE ZERO.
+       01  WS-SORT-I               PIC 9(4) VALUE ZERO.
+       01  WS-SORT-J               PIC 9(4) VALUE ZERO.
+       01  WS-SORT-SWAP-WORD       PIC X(5).
+       01  WS-SORT-SWAP-SCORE      PIC 9(3).
+      *-----------------------------------------------------------*
+      * Valid-guess dictionary check - request 004.
+      * GUESSCHK looks a word up in the larger ~12000-word accepted
+      * -guess table, separate from the 2315-word answer table.
+      *-----------------------------------------------------------*
+       01  WS-GUESS-WORD           PIC X(5) VALUE SPACES.
+       01  WS-GUESS-FOUND          PIC X(1) VALUE "N".
+      *-----------------------------------------------------------*
+      * DB2 connection status - request 008. DBQUERY reports back
+      * whether B020-CONNECTDB actually connected, so A035-CHECKGUESS
+      * doesn't call GUESSCHK (and report a misleading "NOT an
+      * accepted guess") against a connection that never came up.
+      *-----------------------------------------------------------*
+       01  WS-DB-CONNECT-STATUS    PIC X(1) VALUE "Y".
+           88  DB-CONNECTED                VALUE "Y".
+      *-----------------------------------------------------------*
+      * Batch mode - request 005.
+      *-----------------------------------------------------------*
+       01  WS-RUN-MODE             PIC X(1) VALUE "I".
+           88  BATCH-MODE                  VALUE "B".
+       01  WS-BATCHFIL-STATUS      PIC X(2) VALUE "00".
+           88  BATCHFIL-EOF                VALUE "10".
+      *-----------------------------------------------------------*
+      * Audit log - request 007.
+      *-----------------------------------------------------------*
+       01  WS-AUDITFIL-STATUS      PIC X(2) VALUE "00".
+           88  AUDITFIL-OK                 VALUE "00".
+
+
 
-       
-      
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-           perform UNTIL CONTFIELD NOT = "y"
-               PERFORM A010-INIT
-               PERFORM A020-PREPFORSEARCH
-               PERFORM A030-CALLDBQUERY
+           PERFORM A005-CHOOSEMODE
+           PERFORM A008-OPENAUDIT
+           IF BATCH-MODE
+               PERFORM A070-BATCH-RUN
+           ELSE
+               perform UNTIL CONTFIELD NOT = "y"
+                   PERFORM A010-INIT
+                   PERFORM A020-PREPFORSEARCH
+                   IF CONTFIELD = "y"
+                       PERFORM A030-CALLDBQUERY
+                       PERFORM A032-LOGSEARCH
+                       PERFORM A045-SCORE-RESULTS
       *    PERFORM A030-READTABLE
       *    PERFORM A050-SEARCHTABLE
-               PERFORM A060-DISPLAY-RESULTS
-           end perform 
-      *     PERFORM A999-EXIT
+                       PERFORM A060-DISPLAY-RESULTS
+                       PERFORM A035-CHECKGUESS
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM A999-EXIT
            GOBACK
            .
 
+       A008-OPENAUDIT.
+      *    Audit log - request 007. EXTEND so this run's searches
+      *    append to any earlier log instead of overwriting it.
+           OPEN EXTEND AUDITFIL
+           IF NOT AUDITFIL-OK
+               OPEN OUTPUT AUDITFIL
+           END-IF
+           IF NOT AUDITFIL-OK
+               DISPLAY "Unable to open WORDAUDIT, status "
+                   WS-AUDITFIL-STATUS
+           END-IF
+           .
+
+       A005-CHOOSEMODE.
+      *    Batch mode - request 005. Lets the whole session be
+      *    driven from WORDBATCH instead of the keyboard.
+           DISPLAY "Batch mode? Read searches from WORDBATCH (y/N): "
+           with NO ADVANCING
+           MOVE "N" TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = "y" OR WS-RUN-MODE = "Y"
+               MOVE "B" TO WS-RUN-MODE
+           ELSE
+               MOVE "I" TO WS-RUN-MODE
+           END-IF
+           .
+
        A010-INIT.
       *    DISPLAY "A010-INIT"
+           MOVE ZERO TO WORD-ENTRY-COUNT
            SET WS-DB-RET-SET-INDEX TO 1
+           MOVE SPACES TO WS-EXCLUDE-LETTERS
+           MOVE ZERO TO WS-EXCLUDE-COUNT
+           MOVE SPACES TO WS-YELLOW-INPUT
+           MOVE ZERO TO WS-YELLOW-COUNT
+           MOVE "N" TO WS-INCLUDE-PLAYED
            .
 
        A020-PREPFORSEARCH.
       *    DISPLAY parameter to ensure word entered after :
       *    Input validation (5 charachter, lowercase)
-           DISPLAY 'Enter search string: (use * for wildcard i.e. "yo*ng
-      -    "). Enter "9" to exit program: ' 
+           DISPLAY "Enter search string: (use * for wildcard i.e. "
+           "yo*ng"". Enter ""9"" to exit program: "
            with NO ADVANCING
            accept SEARCHFIELD
 
            IF SEARCHFIELD = "9"
-               STOP RUN
-           end-if
-
-           IF SEARCHFIELD IS NOT alphabetic AND NOT SEARCHFIELD(1:1) = 
-      -     "*" AND NOT SEARCHFIELD(2:1) = "*" AND NOT SEARCHFIELD(3:1)
-      -     = "*" AND NOT SEARCHFIELD(4:1) 
-      -     = "*" AND NOT SEARCHFIELD(5:1) = "*"
-               DISPLAY "Incorrect input"
-           END-IF
-           INSPECT SEARCHFIELD tallying SEARCHFIELD-COUNT FOR characters
-           before space
-           IF SEARCHFIELD-COUNT < 5
-               DISPLAY "Incorrect input length"
-      *        PERFORM A999-EXIT
+      *        Request 007 fix: fall through to MAIN-PROCEDURE's
+      *        PERFORM A999-EXIT instead of STOP RUN here, so AUDITFIL
+      *        actually gets closed on the way out of interactive mode.
+               MOVE "N" TO CONTFIELD
+           ELSE
+               IF SEARCHFIELD IS NOT alphabetic
+                   AND NOT SEARCHFIELD(1:1) = "*"
+                   AND NOT SEARCHFIELD(2:1) = "*"
+                   AND NOT SEARCHFIELD(3:1) = "*"
+                   AND NOT SEARCHFIELD(4:1) = "*"
+                   AND NOT SEARCHFIELD(5:1) = "*"
+                   DISPLAY "Incorrect input"
+               END-IF
+               INSPECT SEARCHFIELD tallying SEARCHFIELD-COUNT FOR
+               characters before space
+               IF SEARCHFIELD-COUNT < 5
+                   DISPLAY "Incorrect input length"
+      *            PERFORM A999-EXIT
+               END-IF
+               INSPECT SEARCHFIELD REPLACING ALL "*" by "_"
+      *        DISPLAY SEARCHFIELD
+
+      *        Grey tiles: letters confirmed NOT in the word at all.
+               DISPLAY "Letters to exclude (grey tiles, no spaces, up "
+               "to 8, e.g. sard), or press enter for none: "
+               with NO ADVANCING
+               MOVE SPACES TO WS-EXCLUDE-LETTERS
+               ACCEPT WS-EXCLUDE-LETTERS
+               INSPECT WS-EXCLUDE-LETTERS TALLYING WS-EXCLUDE-COUNT
+                   FOR CHARACTERS BEFORE SPACE
+
+      *        Yellow tiles: letter is in the word, wrong position.
+               DISPLAY "Yellow letters as letter+position pairs (e.g. "
+               "e3t5 = E not in slot 3, T not in slot 5), or press "
+               "enter for none: "
+               with NO ADVANCING
+               MOVE SPACES TO WS-YELLOW-INPUT
+               ACCEPT WS-YELLOW-INPUT
+               PERFORM A027-PARSE-YELLOW
+
+      *        The NYT never repeats an answer - filter those out
+      *        unless the player asks to see them too.
+               DISPLAY "Include previously-used NYT answers? (y/N): "
+               with NO ADVANCING
+               MOVE "N" TO WS-INCLUDE-PLAYED
+               ACCEPT WS-INCLUDE-PLAYED
+      *        Normalize to "Y"/"N" - dbquery.cob's SQL predicate
+      *        compares against the literal 'Y' only (request 002).
+               IF WS-INCLUDE-PLAYED = "y"
+                   MOVE "Y" TO WS-INCLUDE-PLAYED
+               END-IF
            END-IF
-           INSPECT SEARCHFIELD REPLACING ALL "*" by "_"
-      *    DISPLAY SEARCHFIELD
+           .
+
+       A027-PARSE-YELLOW.
+      *    Shared by interactive (A020) and batch (A072) prep -
+      *    turns the packed WS-YELLOW-INPUT letter+position string
+      *    into WS-YELLOW-TABLE entries.
+           MOVE ZERO TO WS-YELLOW-COUNT
+           PERFORM VARYING WS-YELLOW-INDEX FROM 1 BY 1
+               UNTIL WS-YELLOW-INDEX > 5
+               COMPUTE WS-YELLOW-OFFSET = (WS-YELLOW-INDEX - 1) * 2 + 1
+               IF WS-YELLOW-INPUT(WS-YELLOW-OFFSET:1) = SPACE
+                   OR WS-YELLOW-INPUT(WS-YELLOW-OFFSET + 1:1) = SPACE
+                   OR WS-YELLOW-INPUT(WS-YELLOW-OFFSET + 1:1)
+                       IS NOT NUMERIC
+                   OR WS-YELLOW-INPUT(WS-YELLOW-OFFSET + 1:1) < "1"
+                   OR WS-YELLOW-INPUT(WS-YELLOW-OFFSET + 1:1) > "5"
+                   EXIT PERFORM
+               END-IF
+               MOVE WS-YELLOW-INPUT(WS-YELLOW-OFFSET:1)
+                   TO WS-YELLOW-LETTER(WS-YELLOW-INDEX)
+               MOVE WS-YELLOW-INPUT(WS-YELLOW-OFFSET + 1:1)
+                   TO WS-YELLOW-POSITION(WS-YELLOW-INDEX)
+               ADD 1 TO WS-YELLOW-COUNT
+           END-PERFORM
            .
 
        A030-CALLDBQUERY.
       *    DISPLAY "In A030-CALLDBQUERY"
-           CALL "dbquery" USING by reference SEARCHFIELD, DB-RET-SET
-           DB-RET-NR
+           CALL "dbquery" USING by reference SEARCHFIELD,
+               WS-EXCLUDE-LETTERS, WS-EXCLUDE-COUNT,
+               WS-YELLOW-TABLE, WS-YELLOW-COUNT, WS-INCLUDE-PLAYED,
+               COUNT-FIELDS, DB-RET-SET, DB-RET-NR,
+               WS-DB-CONNECT-STATUS
            ON exception DISPLAY "Called program not found!"
            END-CALL
       *    DISPLAY "Return DB-RET-NR: " DB-RET-NR
         .
+
+       A032-LOGSEARCH.
+      *    Audit log - request 007. One line per search: pattern
+      *    and hit count, for later reporting on zero-hit searches
+      *    and common patterns.
+           IF AUDITFIL-OK
+               MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+               MOVE SEARCHFIELD TO AU-PATTERN
+               MOVE DB-RET-NR TO AU-HITCOUNT
+               WRITE AUDIT-RECORD
+           END-IF
+           .
+
+       A035-CHECKGUESS.
+      *    Valid-guess dictionary check - request 004.
+      *    Skipped when DBQUERY never got a DB2 connection (request
+      *    008) - GUESSCHK would just fail against the same missing
+      *    connection and a "NOT an accepted guess" answer would be
+      *    wrong, not merely unavailable.
+           IF NOT DB-CONNECTED
+               DISPLAY "Skipping guess check - no database "
+                   "connection"
+           ELSE
+               DISPLAY "Check if a word is an accepted guess? Enter "
+               "word or press enter to skip: "
+               with NO ADVANCING
+               MOVE SPACES TO WS-GUESS-WORD
+               ACCEPT WS-GUESS-WORD
+               IF WS-GUESS-WORD NOT = SPACES
+                   CALL "guesschk" USING BY REFERENCE WS-GUESS-WORD,
+                       WS-GUESS-FOUND
+                   ON EXCEPTION DISPLAY "Called program not found!"
+                   END-CALL
+                   EVALUATE WS-GUESS-FOUND
+                       WHEN "Y"
+                           DISPLAY WS-GUESS-WORD
+                               " is an accepted guess"
+                       WHEN OTHER
+                           DISPLAY WS-GUESS-WORD
+                               " is NOT an accepted guess"
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+       A045-SCORE-RESULTS.
+      *    Letter-frequency ranking - request 003.
+           IF DB-RET-NR > 0
+               PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > DB-RET-NR
+                   MOVE ZERO TO WS-SCORE(WS-SORT-I)
+                   PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > 5
+                       COMPUTE WS-LETTER-INDEX =
+                           FUNCTION ORD(FETCHED-WORD(WS-SORT-I)
+                               (WS-SORT-J:1)) - FUNCTION ORD("a") + 1
+                       IF WS-LETTER-INDEX > 0 AND WS-LETTER-INDEX < 27
+                           ADD WS-LETTER-SCORE(WS-LETTER-INDEX)
+                               TO WS-SCORE(WS-SORT-I)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+      *        Simple descending bubble sort - keeps FETCHED-WORD and
+      *        WS-SCORE-TABLE in step so the best candidates lead.
+               PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= DB-RET-NR
+                   PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > DB-RET-NR - WS-SORT-I
+                       IF WS-SCORE(WS-SORT-J) < WS-SCORE(WS-SORT-J + 1)
+                           MOVE FETCHED-WORD(WS-SORT-J)
+                               TO WS-SORT-SWAP-WORD
+                           MOVE WS-SCORE(WS-SORT-J)
+                               TO WS-SORT-SWAP-SCORE
+                           MOVE FETCHED-WORD(WS-SORT-J + 1)
+                               TO FETCHED-WORD(WS-SORT-J)
+                           MOVE WS-SCORE(WS-SORT-J + 1) TO
+                               WS-SCORE(WS-SORT-J)
+                           MOVE WS-SORT-SWAP-WORD
+                               TO FETCHED-WORD(WS-SORT-J + 1)
+                           MOVE WS-SORT-SWAP-SCORE
+                               TO WS-SCORE(WS-SORT-J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           .
+
+       A070-BATCH-RUN.
+      *    Batch mode - request 005. Drives A020's usual pipeline
+      *    once per WORDBATCH record instead of once per keystroke.
+           MOVE "00" TO WS-BATCHFIL-STATUS
+           OPEN INPUT BATCHFIL
+           IF WS-BATCHFIL-STATUS NOT = "00"
+               DISPLAY "Unable to open WORDBATCH, status "
+                   WS-BATCHFIL-STATUS
+           ELSE
+               PERFORM UNTIL BATCHFIL-EOF
+                   READ BATCHFIL
+                       AT END
+                           SET BATCHFIL-EOF TO TRUE
+                       NOT AT END
+                           PERFORM A010-INIT
+                           PERFORM A072-PREPFORSEARCH-BATCH
+                           PERFORM A030-CALLDBQUERY
+                           PERFORM A032-LOGSEARCH
+                           PERFORM A045-SCORE-RESULTS
+                           PERFORM A060-DISPLAY-RESULTS
+                   END-READ
+               END-PERFORM
+               CLOSE BATCHFIL
+           END-IF
+           .
+
+       A072-PREPFORSEARCH-BATCH.
+      *    Builds the same fields A020-PREPFORSEARCH collects at the
+      *    keyboard, but from the current BATCH-RECORD.
+           MOVE BATCH-PATTERN TO SEARCHFIELD
+           INSPECT SEARCHFIELD REPLACING ALL "*" BY "_"
+           DISPLAY "Batch search: " SEARCHFIELD
+
+           MOVE BATCH-EXCLUDE TO WS-EXCLUDE-LETTERS
+           INSPECT WS-EXCLUDE-LETTERS TALLYING WS-EXCLUDE-COUNT
+               FOR CHARACTERS BEFORE SPACE
+
+           MOVE BATCH-YELLOW TO WS-YELLOW-INPUT
+           PERFORM A027-PARSE-YELLOW
+
+           MOVE BATCH-INCLUDE-PLAYED TO WS-INCLUDE-PLAYED
+           IF WS-INCLUDE-PLAYED NOT = "Y"
+               AND WS-INCLUDE-PLAYED NOT = "y"
+               MOVE "N" TO WS-INCLUDE-PLAYED
+           END-IF
+      *    Normalize to "Y"/"N" - dbquery.cob's SQL predicate compares
+      *    against the literal 'Y' only (request 002).
+           IF WS-INCLUDE-PLAYED = "y"
+               MOVE "Y" TO WS-INCLUDE-PLAYED
+           END-IF
+           .
+
        A060-DISPLAY-RESULTS.
       *    DISPLAY "In A060-DISPLAY-RESULT"
       *    DISPLAY "DB-RET-NR:. " DB-RET-NR
@@ -129,17 +509,18 @@
                        DISPLAY FETCHED-WORD(WS-DB-RET-SET-INDEX)
                        SET WS-DB-RET-SET-INDEX UP BY 1
                    end-perform
-               WHEN other 
+               WHEN other
                    DISPLAY "Error"
            END-EVALUATE
-       .  
+       .
 
        A999-EXIT.
-      *    CALL DBQUERY with parameter 5 letter word / 5 letter 
+      *    CALL DBQUERY with parameter 5 letter word / 5 letter
       *      querystring
-      *    CALL 
-      *    CLOSE   WORDFIL
-           DISPLAY "In A999-EXIT"
+      *    CALL
+           IF AUDITFIL-OK
+               CLOSE AUDITFIL
+           END-IF
       *    STOP run.
            .
        END PROGRAM WORDL.
