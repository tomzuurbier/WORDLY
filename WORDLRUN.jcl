@@ -0,0 +1,26 @@
+//WORDLRUN JOB (ACCT),'WORDLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Sample batch job for request 005 - runs WORDL unattended     *
+//* against a sequential file of searches instead of prompting   *
+//* at a terminal. WORDBATCH holds one fixed-format 24-byte      *
+//* record per search:                                           *
+//*   cols  1- 5  pattern  (use * for wildcard, e.g. yo*ng)       *
+//*   cols  6-13  exclude letters (grey tiles, up to 8, or blank) *
+//*   cols 14-23  yellow pairs    (e.g. e3t5, or blank)           *
+//*   col     24  include previously-used answers? Y/N            *
+//* The program's first prompt ("Batch mode?") must be answered  *
+//* Y via SYSIN for an unattended run - see below. WORDRES        *
+//* (request 006 search results) and WORDAUDIT (request 007      *
+//* search audit log) are opened EXTEND on every run, batch       *
+//* included, so both need an allocation even here.               *
+//*--------------------------------------------------------------*
+//WORDL    EXEC PGM=WORDL
+//STEPLIB  DD DSN=COBOL.WORDLY.LOADLIB,DISP=SHR
+//WORDBATCH DD DSN=COBOL.WORDLY.BATCHIN,DISP=SHR
+//WORDRES  DD DSN=COBOL.WORDLY.RESULTS,DISP=SHR
+//WORDAUDIT DD DSN=COBOL.WORDLY.AUDITLOG,DISP=SHR
+//SYSIN    DD *
+Y
+//SYSOUT   DD SYSOUT=*
+//
